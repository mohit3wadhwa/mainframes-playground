@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : AUDITREC                           *
+      *    DESCRIPTION            : AUDIT LOG RECORD LAYOUT - ONE      *
+      *                             RECORD PER COMPANY PROCESSED       *
+      *    USED BY                : PLAYTAB2                           *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION                            *
+      *    2026-08-08  RSM  WIDENED THE COMPANY COUNT TO PIC 9(03) TO  *
+      *                     MATCH THE 100-ENTRY WS-COMPANY TABLE       *
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-RUN-DATE                 PIC 9(08).
+           05  AL-RUN-TIME                 PIC 9(08).
+           05  AL-PROGRAM-ID               PIC X(08).
+           05  AL-COMPANY-CODE             PIC 9(06).
+           05  AL-COMPANY-COUNT            PIC 9(03).
+           05  FILLER                      PIC X(07).
