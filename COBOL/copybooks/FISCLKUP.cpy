@@ -0,0 +1,56 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : FISCLKUP                           *
+      *    DESCRIPTION            : PROCEDURE DIVISION PARAGRAPHS FOR  *
+      *                             FISCAL PERIOD / LEAP-YEAR LOOKUPS  *
+      *                             AGAINST THE FISCTAB TABLE          *
+      *    USED BY                : PLAYTABLE                          *
+      *    NOTE                   : THE CALLING PROGRAM MUST ALSO      *
+      *                             COPY FISCTAB INTO WORKING-STORAGE  *
+      *                             AND LOAD WS-YEAR BEFORE PERFORMING *
+      *                             EITHER PARAGRAPH BELOW             *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION - MOVED OUT OF PLAYTABLE   *
+      *                     SO OTHER PROGRAMS CAN COPY THE SAME        *
+      *                     LOOKUP LOGIC INTO THEIR OWN PROCEDURE      *
+      *                     DIVISION                                   *
+      ******************************************************************
+      *    LOOKUP-FISCAL-PERIOD - TRANSLATES A CALENDAR MONTH NUMBER   *
+      *    INTO OUR APRIL-MARCH FISCAL PERIOD AND QUARTER              *
+      ******************************************************************
+       LOOKUP-FISCAL-PERIOD.
+           SET I TO WS-LOOKUP-MONTH-NBR
+           MOVE WS-FISCAL-PERIOD(I) TO WS-LOOKUP-FISCAL-PERIOD
+           MOVE WS-FISCAL-QTR(I)    TO WS-LOOKUP-FISCAL-QTR
+           .
+
+      ******************************************************************
+      *    CALC-DAYS-IN-FEBRUARY - LEAP-YEAR RULE: DIVISIBLE BY 4,     *
+      *    EXCEPT CENTURY YEARS, WHICH MUST ALSO BE DIVISIBLE BY 400   *
+      ******************************************************************
+       CALC-DAYS-IN-FEBRUARY.
+           SET WS-NOT-LEAP-YEAR TO TRUE
+           DIVIDE WS-LOOKUP-YEAR BY 4 GIVING WS-LEAP-CHECK-QUOTIENT
+                   REMAINDER WS-LEAP-CHECK-REMAINDER
+           IF WS-LEAP-CHECK-REMAINDER = ZERO
+               SET WS-LEAP-YEAR TO TRUE
+               DIVIDE WS-LOOKUP-YEAR BY 100 GIVING
+                       WS-LEAP-CHECK-QUOTIENT
+                       REMAINDER WS-LEAP-CHECK-REMAINDER
+               IF WS-LEAP-CHECK-REMAINDER = ZERO
+                   SET WS-NOT-LEAP-YEAR TO TRUE
+                   DIVIDE WS-LOOKUP-YEAR BY 400 GIVING
+                           WS-LEAP-CHECK-QUOTIENT
+                           REMAINDER WS-LEAP-CHECK-REMAINDER
+                   IF WS-LEAP-CHECK-REMAINDER = ZERO
+                       SET WS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-LEAP-YEAR
+               MOVE 29 TO WS-DAYS-IN-MONTH(2)
+           ELSE
+               MOVE 28 TO WS-DAYS-IN-MONTH(2)
+           END-IF
+           .
