@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : COMPREC                            *
+      *    DESCRIPTION            : COMPANY MASTER RECORD LAYOUT       *
+      *    USED BY                : PLAYTAB2, PLAYMNT, PLAYRECN        *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION - COMPANY MASTER FILE      *
+      ******************************************************************
+       01  COMPANY-RECORD.
+           05  CM-COMPANY-CODE             PIC 9(06).
+           05  CM-COMPANY-NAME             PIC X(10).
+           05  CM-STATUS-CD                PIC X(01).
+               88  CM-STAT-ACTIVE          VALUE 'A'.
+               88  CM-STAT-RETIRED         VALUE 'D'.
+           05  FILLER                      PIC X(03).
