@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : COMPTAB                            *
+      *    DESCRIPTION            : IN-MEMORY COMPANY TABLE, LOADED    *
+      *                             FROM THE COMPANY MASTER FILE AT    *
+      *                             RUN TIME                           *
+      *    USED BY                : PLAYTAB2, PLAYRECN                 *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION - REPLACES HARDCODED MOVE  *
+      *    2026-08-08  RSM  RAISED THE TABLE CEILING FROM 10 TO 100    *
+      *                     ENTRIES SO THE COMPANY MASTER CAN ACTUALLY *
+      *                     BE GROWN WITHOUT A RECOMPILE; LOADERS MUST *
+      *                     STILL GUARD WS-COMPANY-COUNT AGAINST THIS  *
+      *                     CEILING BEFORE ADDING AN ENTRY             *
+      ******************************************************************
+       01  WS-COMPANIES.
+           05  WS-COMPANY-COUNT            PIC 9(03) VALUE ZERO.
+           05  WS-COMPANY OCCURS 1 TO 100 TIMES
+                       DEPENDING ON WS-COMPANY-COUNT
+                       INDEXED BY WS-COMPANY-NDX.
+               10  WS-COMPANY-CODE         PIC 9(06).
+               10  WS-COMPANY-NAME         PIC X(10).
