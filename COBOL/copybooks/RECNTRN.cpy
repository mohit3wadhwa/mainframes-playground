@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : RECNTRN                            *
+      *    DESCRIPTION            : COMPANY ACTIVITY TRANSACTION       *
+      *                             LAYOUT USED TO RECONCILE COMPANY   *
+      *                             CODES AGAINST THE COMPANY MASTER   *
+      *    USED BY                : PLAYRECN                           *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION                            *
+      ******************************************************************
+       01  RECON-TRANS-RECORD.
+           05  RT-TRANS-ID                 PIC 9(08).
+           05  RT-COMPANY-CODE             PIC 9(06).
+           05  RT-TRANS-DATE               PIC 9(08).
+           05  FILLER                      PIC X(10).
