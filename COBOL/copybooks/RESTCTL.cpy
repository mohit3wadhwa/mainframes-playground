@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : RESTCTL                            *
+      *    DESCRIPTION            : CHECKPOINT / RESTART CONTROL       *
+      *                             RECORD - LAST COMPANY CODE THAT    *
+      *                             WAS SUCCESSFULLY PROCESSED         *
+      *    USED BY                : PLAYTAB2                           *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION                            *
+      *    2026-08-08  RSM  WIDENED THE COMPANY COUNT TO PIC 9(03) TO  *
+      *                     MATCH THE 100-ENTRY WS-COMPANY TABLE       *
+      ******************************************************************
+       01  RESTART-CTL-RECORD.
+           05  RC-PROGRAM-ID               PIC X(08).
+           05  RC-LAST-COMPANY-CODE        PIC 9(06).
+           05  RC-LAST-COMPANY-COUNT       PIC 9(03).
+           05  FILLER                      PIC X(09).
