@@ -0,0 +1,44 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : FISCTAB                            *
+      *    DESCRIPTION            : CALENDAR MONTH / FISCAL PERIOD /   *
+      *                             DAYS-IN-MONTH TABLE, PLUS THE      *
+      *                             WORKING FIELDS FOR THE FISCLKUP    *
+      *                             LOOKUP PARAGRAPHS                  *
+      *    USED BY                : PLAYTABLE                          *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION - MOVED OUT OF PLAYTABLE   *
+      *                     SO THE TABLE AND ITS LOOKUP FIELDS CAN BE  *
+      *                     COPIED INTO OTHER PROGRAMS ALONGSIDE       *
+      *                     FISCLKUP                                   *
+      ******************************************************************
+       01 WS-YEAR.
+            05 WS-MONTH-ENTRY   OCCURS 12 TIMES INDEXED BY I.
+                10 WS-MONTH             PIC X(03).
+                10 WS-FISCAL-PERIOD     PIC 9(02).
+                10 WS-FISCAL-QTR        PIC 9(01).
+                10 WS-DAYS-IN-MONTH     PIC 9(02).
+
+      ******************************************************************
+      *    FIELDS USED BY LOOKUP-FISCAL-PERIOD - CALLER MOVES A        *
+      *    CALENDAR MONTH NUMBER (JAN = 1) TO WS-LOOKUP-MONTH-NBR AND   *
+      *    PERFORMS THE PARAGRAPH; THE FISCAL PERIOD AND QUARTER ARE   *
+      *    RETURNED IN WS-LOOKUP-FISCAL-PERIOD / WS-LOOKUP-FISCAL-QTR  *
+      ******************************************************************
+       01 WS-LOOKUP-MONTH-NBR      PIC 9(02).
+       01 WS-LOOKUP-FISCAL-PERIOD  PIC 9(02).
+       01 WS-LOOKUP-FISCAL-QTR     PIC 9(01).
+
+      ******************************************************************
+      *    FIELDS USED BY CALC-DAYS-IN-FEBRUARY - CALLER MOVES THE     *
+      *    FOUR-DIGIT YEAR TO WS-LOOKUP-YEAR AND PERFORMS THE          *
+      *    PARAGRAPH; WS-DAYS-IN-MONTH(2) IS CORRECTED FOR THAT YEAR   *
+      ******************************************************************
+       01 WS-LOOKUP-YEAR              PIC 9(04).
+       01 WS-LEAP-CHECK-QUOTIENT      PIC 9(04).
+       01 WS-LEAP-CHECK-REMAINDER     PIC 9(03).
+
+       01 WS-LEAP-YEAR-SW             PIC X VALUE 'N'.
+           88 WS-LEAP-YEAR            VALUE 'Y'.
+           88 WS-NOT-LEAP-YEAR        VALUE 'N'.
