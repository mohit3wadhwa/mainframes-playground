@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK NAME          : COMPTRN                            *
+      *    DESCRIPTION            : COMPANY MAINTENANCE TRANSACTION    *
+      *                             CARD LAYOUT (ADD / CHANGE / DELETE)*
+      *    USED BY                : PLAYMNT                            *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION                            *
+      ******************************************************************
+       01  COMPANY-TRANS-RECORD.
+           05  CT-ACTION-CD                PIC X(01).
+               88  CT-ACTION-ADD           VALUE 'A'.
+               88  CT-ACTION-CHANGE        VALUE 'C'.
+               88  CT-ACTION-DELETE        VALUE 'D'.
+           05  CT-COMPANY-CODE             PIC 9(06).
+           05  CT-COMPANY-NAME             PIC X(10).
+           05  FILLER                      PIC X(03).
