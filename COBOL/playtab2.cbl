@@ -0,0 +1,378 @@
+      ******************************************************************
+      *        PROGRAM NAME            : TABLE_SNIPPET                 *
+      *        DESCRIPTION             : SAYS "HELLO" TO USER IN SPOOL *
+      *        CREDITS                 : EDUCATORS AND TRAINERS        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PLAYTAB2.
+       AUTHOR.         R S MEHTA.
+       INSTALLATION.   BATCH SYSTEMS.
+       DATE-WRITTEN.   2024-02-11.
+       DATE-COMPILED.  2026-08-08.
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2024-02-11  RSM  ORIGINAL VERSION - HARDCODED COMPANY LIST  *
+      *    2026-08-08  RSM  COMPANY TABLE IS NOW LOADED FROM THE       *
+      *                     COMPANY-MASTER FILE INSTEAD OF A LITERAL,  *
+      *                     SO OPERATIONS CAN MAINTAIN IT WITHOUT A    *
+      *                     RECOMPILE                                  *
+      *    2026-08-08  RSM  REPLACED THE PLAIN DISPLAY LOOP WITH A     *
+      *                     FORMATTED COMPANY MASTER LISTING REPORT -  *
+      *                     TITLE, RUN DATE/TIME, HEADERS, PAGE BREAKS *
+      *                     AND A TOTAL COMPANY COUNT TRAILER          *
+      *    2026-08-08  RSM  EACH COMPANY LOADED FROM THE MASTER IS NOW *
+      *                     LOGGED TO AUDIT-LOG WITH THE RUN TIMESTAMP *
+      *                     AND THE RUNNING COMPANY COUNT              *
+      *    2026-08-08  RSM  ADDED CHECKPOINT/RESTART CONTROL SO A      *
+      *                     RERUN AFTER AN ABEND DOES NOT REPROCESS    *
+      *                     COMPANIES ALREADY COMMITTED TO AUDIT-LOG   *
+      *    2026-08-08  RSM  RESTRUCTURED THE LOAD LOOP TO A PRIMED     *
+      *                     READ-UNTIL-EOF DRIVEN OFF WS-EOF-STA,      *
+      *                     RETIRING THE SEPARATE LOAD-COMPLETE SWITCH *
+      *    2026-08-08  RSM  LOAD-TABLE-ENTRY NOW REJECTS A COMPANY     *
+      *                     MASTER RECORD ONCE THE TABLE IS FULL       *
+      *                     INSTEAD OF SUBSCRIPTING PAST IT, AND ONLY  *
+      *                     LOADS ACTIVE COMPANIES - A RETIRED COMPANY *
+      *                     NO LONGER APPEARS ON THE LISTING           *
+      *    2026-08-08  RSM  OPENS OF COMPANY-MASTER AND AUDIT-LOG ARE  *
+      *                     NOW CHECKED AGAINST THEIR FILE STATUS AND  *
+      *                     ABEND WITH A DIAGNOSTIC ON FAILURE, THE    *
+      *                     SAME AS THE EXISTING RESTART-CTL CHECK     *
+      *    2026-08-08  RSM  THE LISTING IS NOW ALSO WRITTEN TO A REAL  *
+      *                     COMPANY-LISTING REPORT FILE (COMPRPT) IN   *
+      *                     ADDITION TO THE SYSOUT DISPLAY, THE SAME   *
+      *                     WAY PLAYMNT AND PLAYRECN PERSIST THEIR     *
+      *                     REPORTS, SO THE LISTING CAN BE HANDED OFF  *
+      *                     RATHER THAN READ OFF THE SPOOL             *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    COMPANY-MASTER MUST BE IN ASCENDING CM-COMPANY-CODE ORDER - *
+      *    THE ONLY WRITER IS PLAYMNT'S MATCH/MERGE, WHICH PRESERVES   *
+      *    THE OLD MASTER'S SEQUENCE - SINCE THE RESTART-SKIP TEST IN  *
+      *    LOAD-TABLE-ENTRY RELIES ON THAT ORDER TO KNOW IT HAS PASSED *
+      *    THE LAST CHECKPOINTED COMPANY                               *
+           SELECT COMPANY-MASTER  ASSIGN TO COMPMAST
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-CM-FILE-STATUS.
+
+           SELECT AUDIT-LOG       ASSIGN TO AUDITLOG
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-AL-FILE-STATUS.
+
+           SELECT RESTART-CTL     ASSIGN TO RESTCTL
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-RC-FILE-STATUS.
+
+           SELECT COMPANY-LISTING ASSIGN TO COMPRPT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-CL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-MASTER
+           RECORDING MODE IS F.
+           COPY COMPREC.
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  RESTART-CTL
+           RECORDING MODE IS F.
+           COPY RESTCTL.
+
+       FD  COMPANY-LISTING
+           RECORDING MODE IS F.
+       01  COMPANY-LISTING-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY COMPTAB.
+
+       01  WS-COUNT                        PIC 9(03) VALUE ZERO.
+       01  WS-EOF-STA                      PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+           88  WS-N-EOF                    VALUE 'N'.
+
+       01  WS-CM-FILE-STATUS               PIC XX VALUE '00'.
+       01  WS-AL-FILE-STATUS               PIC XX VALUE '00'.
+       01  WS-RC-FILE-STATUS               PIC XX VALUE '00'.
+       01  WS-CL-FILE-STATUS               PIC XX VALUE '00'.
+
+       01  WS-ABEND-FILE-ID                PIC X(20) VALUE SPACES.
+       01  WS-ABEND-FILE-STATUS            PIC XX    VALUE SPACES.
+
+       01  WS-RESTART-SW                   PIC X VALUE 'N'.
+           88  WS-RESTART-ACTIVE           VALUE 'Y'.
+           88  WS-RESTART-INACTIVE         VALUE 'N'.
+
+       01  WS-LAST-CHECKPOINT-CODE         PIC 9(06) VALUE ZERO.
+
+       01  WS-SKIP-COMMIT-SW               PIC X VALUE 'N'.
+           88  WS-SKIP-COMMIT-YES          VALUE 'Y'.
+           88  WS-SKIP-COMMIT-NO           VALUE 'N'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE.
+               10  WS-CD-YYYY               PIC 9(04).
+               10  WS-CD-MM                  PIC 9(02).
+               10  WS-CD-DD                  PIC 9(02).
+           05  WS-CURR-TIME.
+               10  WS-CT-HH                  PIC 9(02).
+               10  WS-CT-MM                  PIC 9(02).
+               10  WS-CT-SS                  PIC 9(02).
+               10  WS-CT-TT                  PIC 9(02).
+
+       01  WS-RUN-DATE-DISP.
+           05  WS-RD-MM                    PIC 9(02).
+           05  FILLER                      PIC X(01) VALUE '/'.
+           05  WS-RD-DD                    PIC 9(02).
+           05  FILLER                      PIC X(01) VALUE '/'.
+           05  WS-RD-YYYY                  PIC 9(04).
+
+       01  WS-RUN-TIME-DISP.
+           05  WS-RT-HH                    PIC 9(02).
+           05  FILLER                      PIC X(01) VALUE ':'.
+           05  WS-RT-MM                    PIC 9(02).
+           05  FILLER                      PIC X(01) VALUE ':'.
+           05  WS-RT-SS                    PIC 9(02).
+
+       01  WS-PAGE-NBR                     PIC 9(04) VALUE ZERO.
+       01  WS-LINE-CNT                     PIC 9(02) VALUE ZERO.
+       01  WS-LINES-PER-PAGE               PIC 9(02) VALUE 20.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  HL1-TITLE                   PIC X(30)
+                   VALUE 'COMPANY MASTER LISTING'.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  HL1-LIT-PAGE                PIC X(05) VALUE 'PAGE '.
+           05  HL1-PAGE-NBR                PIC ZZZ9.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  HL2-LIT-DATE                PIC X(10) VALUE 'RUN DATE: '.
+           05  HL2-RUN-DATE                PIC X(10).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  HL2-LIT-TIME                PIC X(10) VALUE 'RUN TIME: '.
+           05  HL2-RUN-TIME                PIC X(08).
+
+       01  WS-HEADING-LINE-3.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(14)
+                   VALUE 'COMPANY CODE'.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(15)
+                   VALUE 'COMPANY NAME'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  DL-COMPANY-CODE             PIC 9(06).
+           05  FILLER                      PIC X(08) VALUE SPACES.
+           05  DL-COMPANY-NAME             PIC X(10).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(19)
+                   VALUE 'TOTAL COMPANIES : '.
+           05  TL-TOTAL-COUNT              PIC ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM PREPARE-RUN-DATE-TIME
+           OPEN INPUT  COMPANY-MASTER
+           IF WS-CM-FILE-STATUS NOT = '00'
+               MOVE 'COMPANY-MASTER' TO WS-ABEND-FILE-ID
+               MOVE WS-CM-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM FILE-OPEN-ABEND
+           END-IF
+           OPEN OUTPUT AUDIT-LOG
+           IF WS-AL-FILE-STATUS NOT = '00'
+               MOVE 'AUDIT-LOG' TO WS-ABEND-FILE-ID
+               MOVE WS-AL-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM FILE-OPEN-ABEND
+           END-IF
+           PERFORM READ-CHECKPOINT
+           PERFORM READ-COMPANY-MASTER
+           PERFORM LOAD-COMPANY-TABLE UNTIL WS-EOF
+           CLOSE COMPANY-MASTER
+           CLOSE AUDIT-LOG
+           OPEN OUTPUT COMPANY-LISTING
+           IF WS-CL-FILE-STATUS NOT = '00'
+               MOVE 'COMPANY-LISTING' TO WS-ABEND-FILE-ID
+               MOVE WS-CL-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM FILE-OPEN-ABEND
+           END-IF
+           PERFORM PRINT-HEADINGS
+           PERFORM SHOW-MONTH-PARA VARYING WS-COUNT FROM 1 BY 1
+                           UNTIL WS-COUNT > WS-COMPANY-COUNT
+           PERFORM PRINT-TRAILER
+           CLOSE COMPANY-LISTING
+           PERFORM CLEAR-CHECKPOINT
+           STOP RUN
+           .
+
+      ******************************************************************
+      *    FILE-OPEN-ABEND - AN INPUT OR OUTPUT FILE FAILED TO OPEN.   *
+      *    THE FILE NAME AND ITS FILE STATUS ARE DISPLAYED SO THE      *
+      *    FAILURE CAN BE DIAGNOSED FROM THE JOB LOG                   *
+      ******************************************************************
+       FILE-OPEN-ABEND.
+           DISPLAY 'PLAYTAB2 - UNABLE TO OPEN ' WS-ABEND-FILE-ID
+                   ' - FILE STATUS = ' WS-ABEND-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+      ******************************************************************
+      *    READ-CHECKPOINT - PICK UP THE LAST COMPANY CODE THAT WAS    *
+      *    SUCCESSFULLY PROCESSED ON A PRIOR, ABENDED RUN, IF ANY      *
+      ******************************************************************
+       READ-CHECKPOINT.
+           OPEN INPUT RESTART-CTL
+           IF WS-RC-FILE-STATUS = '00'
+               READ RESTART-CTL
+                   AT END
+                       SET WS-RESTART-INACTIVE TO TRUE
+                   NOT AT END
+                       SET WS-RESTART-ACTIVE TO TRUE
+                       MOVE RC-LAST-COMPANY-CODE TO
+                               WS-LAST-CHECKPOINT-CODE
+               END-READ
+               CLOSE RESTART-CTL
+           ELSE
+               SET WS-RESTART-INACTIVE TO TRUE
+           END-IF
+           .
+
+      ******************************************************************
+      *    READ-COMPANY-MASTER - PRIMED READ OF THE MASTER FILE;       *
+      *    SETS WS-EOF-STA SO LOAD-COMPANY-TABLE CAN BE DRIVEN BY A    *
+      *    STRAIGHT PERFORM ... UNTIL WS-EOF                           *
+      ******************************************************************
+       READ-COMPANY-MASTER.
+           READ COMPANY-MASTER
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+
+      ******************************************************************
+      *    LOAD-COMPANY-TABLE - EVERY MASTER RECORD READ AND, IF ITS   *
+      *    STATUS IS ACTIVE, LOADED INTO THE TABLE SO THE REPORT IS    *
+      *    COMPLETE ON A RESTART; A RETIRED (SOFT-DELETED) COMPANY IS  *
+      *    STILL READ AND CHECKPOINTED BUT DOES NOT APPEAR ON THE      *
+      *    LISTING.  ONLY THE AUDIT AND CHECKPOINT WRITES ARE SKIPPED  *
+      *    FOR COMPANIES A PRIOR RUN ALREADY COMMITTED                 *
+      ******************************************************************
+       LOAD-COMPANY-TABLE.
+           PERFORM LOAD-TABLE-ENTRY
+           PERFORM READ-COMPANY-MASTER
+           .
+
+       LOAD-TABLE-ENTRY.
+           SET WS-SKIP-COMMIT-NO TO TRUE
+           IF WS-RESTART-ACTIVE
+               IF CM-COMPANY-CODE NOT > WS-LAST-CHECKPOINT-CODE
+                   SET WS-SKIP-COMMIT-YES TO TRUE
+               END-IF
+           END-IF
+           IF CM-STAT-ACTIVE
+               IF WS-COMPANY-COUNT NOT < 100
+                   DISPLAY 'PLAYTAB2 - COMPANY TABLE FULL AT 100 '
+                           'ACTIVE ENTRIES - RAISE THE WS-COMPANY '
+                           'TABLE CEILING IN COMPTAB AND RECOMPILE'
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE COMPANY-MASTER
+                   CLOSE AUDIT-LOG
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-COMPANY-COUNT
+               MOVE CM-COMPANY-CODE TO WS-COMPANY-CODE(WS-COMPANY-COUNT)
+               MOVE CM-COMPANY-NAME TO WS-COMPANY-NAME(WS-COMPANY-COUNT)
+           END-IF
+           IF WS-SKIP-COMMIT-NO
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           .
+
+       WRITE-AUDIT-RECORD.
+           INITIALIZE AUDIT-LOG-RECORD
+           MOVE WS-CURR-DATE     TO AL-RUN-DATE
+           MOVE WS-CURR-TIME     TO AL-RUN-TIME
+           MOVE 'PLAYTAB2'       TO AL-PROGRAM-ID
+           MOVE CM-COMPANY-CODE  TO AL-COMPANY-CODE
+           MOVE WS-COMPANY-COUNT TO AL-COMPANY-COUNT
+           WRITE AUDIT-LOG-RECORD
+           .
+
+      ******************************************************************
+      *    WRITE-CHECKPOINT - REWRITE THE SMALL RESTART-CONTROL        *
+      *    DATASET WITH THE LAST COMPANY CODE SUCCESSFULLY PROCESSED   *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CTL
+           INITIALIZE RESTART-CTL-RECORD
+           MOVE 'PLAYTAB2'       TO RC-PROGRAM-ID
+           MOVE CM-COMPANY-CODE  TO RC-LAST-COMPANY-CODE
+           MOVE WS-COMPANY-COUNT TO RC-LAST-COMPANY-COUNT
+           WRITE RESTART-CTL-RECORD
+           CLOSE RESTART-CTL
+           .
+
+      ******************************************************************
+      *    CLEAR-CHECKPOINT - JOB RAN TO COMPLETION, SO THE RESTART-   *
+      *    CONTROL DATASET IS RESET FOR THE NEXT SCHEDULED RUN         *
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-CTL
+           CLOSE RESTART-CTL
+           .
+
+       PREPARE-RUN-DATE-TIME.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE WS-CD-MM   TO WS-RD-MM
+           MOVE WS-CD-DD   TO WS-RD-DD
+           MOVE WS-CD-YYYY TO WS-RD-YYYY
+           MOVE WS-CT-HH   TO WS-RT-HH
+           MOVE WS-CT-MM   TO WS-RT-MM
+           MOVE WS-CT-SS   TO WS-RT-SS
+           .
+
+       PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NBR
+           MOVE WS-PAGE-NBR      TO HL1-PAGE-NBR
+           MOVE WS-RUN-DATE-DISP TO HL2-RUN-DATE
+           MOVE WS-RUN-TIME-DISP TO HL2-RUN-TIME
+           DISPLAY WS-HEADING-LINE-1
+           DISPLAY WS-HEADING-LINE-2
+           DISPLAY WS-HEADING-LINE-3
+           DISPLAY SPACES
+           WRITE COMPANY-LISTING-LINE FROM WS-HEADING-LINE-1
+           WRITE COMPANY-LISTING-LINE FROM WS-HEADING-LINE-2
+           WRITE COMPANY-LISTING-LINE FROM WS-HEADING-LINE-3
+           MOVE SPACES TO COMPANY-LISTING-LINE
+           WRITE COMPANY-LISTING-LINE
+           MOVE ZERO TO WS-LINE-CNT
+           .
+
+       SHOW-MONTH-PARA.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-COMPANY-CODE(WS-COUNT) TO DL-COMPANY-CODE
+           MOVE WS-COMPANY-NAME(WS-COUNT) TO DL-COMPANY-NAME
+           DISPLAY WS-DETAIL-LINE
+           WRITE COMPANY-LISTING-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-CNT
+           IF WS-LINE-CNT > WS-LINES-PER-PAGE
+               PERFORM PRINT-HEADINGS
+           END-IF
+           .
+
+       PRINT-TRAILER.
+           MOVE WS-COMPANY-COUNT TO TL-TOTAL-COUNT
+           DISPLAY WS-TRAILER-LINE
+           WRITE COMPANY-LISTING-LINE FROM WS-TRAILER-LINE
+           .
