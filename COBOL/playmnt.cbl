@@ -0,0 +1,414 @@
+      ******************************************************************
+      *        PROGRAM NAME            : PLAYMNT                       *
+      *        DESCRIPTION             : COMPANY MASTER MAINTENANCE -  *
+      *                                  ADD / CHANGE / DELETE COMPANY *
+      *                                  RECORDS FROM TRANSACTION CARDS*
+      *        CREDITS                 : EDUCATORS AND TRAINERS        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PLAYMNT.
+       AUTHOR.         R S MEHTA.
+       INSTALLATION.   BATCH SYSTEMS.
+       DATE-WRITTEN.   2026-08-08.
+       DATE-COMPILED.  2026-08-08.
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION - CLASSIC OLD-MASTER /     *
+      *                     TRANSACTION / NEW-MASTER UPDATE RUN SO     *
+      *                     THE COMPANY TABLE CAN BE ADDED TO,         *
+      *                     CHANGED OR RETIRED WITHOUT A CODE CHANGE   *
+      *    2026-08-08  RSM  DELETE ACTION NOW WRITES THE NEW MASTER    *
+      *                     RECORD WITH THE STATUS SET TO RETIRED      *
+      *                     INSTEAD OF DROPPING THE ROW, SO A RETIRED  *
+      *                     COMPANY STAYS ON FILE FOR HISTORY; ADDED   *
+      *                     FILE STATUS CHECKS AFTER EACH OPEN         *
+      *    2026-08-08  RSM  THE MATCH/MERGE COMPARE NOW USES SEPARATE  *
+      *                     7-DIGIT WORKING FIELDS INSTEAD OF COMPARING*
+      *                     THE 6-DIGIT COMPANY CODE FIELDS DIRECTLY - *
+      *                     A COMPANY CODE OF 999999 WAS OTHERWISE     *
+      *                     INDISTINGUISHABLE FROM THE EOF SENTINEL;   *
+      *                     ALSO ADDED A WRITTEN TRAILER TO MAINTRPT   *
+      *                     SO THE RUN TOTALS ARE NOT SPOOL-ONLY       *
+      ******************************************************************
+      *    TRANSACTION CARDS (COMPTRAN) MUST BE SORTED ASCENDING BY    *
+      *    CT-COMPANY-CODE, THE SAME SEQUENCE AS THE OLD COMPANY       *
+      *    MASTER.  VALID ACTION CODES ARE:                            *
+      *        A  -  ADD A NEW COMPANY                                 *
+      *        C  -  CHANGE THE NAME OF AN EXISTING COMPANY            *
+      *        D  -  DELETE (RETIRE) AN EXISTING COMPANY               *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-COMPANY-MASTER  ASSIGN TO OLDCMAST
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-OM-FILE-STATUS.
+
+           SELECT COMPANY-TRANS       ASSIGN TO COMPTRAN
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-CT-FILE-STATUS.
+
+           SELECT NEW-COMPANY-MASTER  ASSIGN TO NEWCMAST
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-NM-FILE-STATUS.
+
+           SELECT MAINT-REPORT        ASSIGN TO MAINTRPT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-MR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-COMPANY-MASTER
+           RECORDING MODE IS F.
+           COPY COMPREC REPLACING
+                   ==COMPANY-RECORD==    BY ==OLD-MASTER-RECORD==,
+                   ==CM-COMPANY-CODE==   BY ==OM-COMPANY-CODE==,
+                   ==CM-COMPANY-NAME==   BY ==OM-COMPANY-NAME==,
+                   ==CM-STATUS-CD==      BY ==OM-STATUS-CD==,
+                   ==CM-STAT-ACTIVE==    BY ==OM-STAT-ACTIVE==,
+                   ==CM-STAT-RETIRED==   BY ==OM-STAT-RETIRED==.
+
+       FD  COMPANY-TRANS
+           RECORDING MODE IS F.
+           COPY COMPTRN.
+
+       FD  NEW-COMPANY-MASTER
+           RECORDING MODE IS F.
+           COPY COMPREC REPLACING
+                   ==COMPANY-RECORD==    BY ==NEW-MASTER-RECORD==,
+                   ==CM-COMPANY-CODE==   BY ==NM-COMPANY-CODE==,
+                   ==CM-COMPANY-NAME==   BY ==NM-COMPANY-NAME==,
+                   ==CM-STATUS-CD==      BY ==NM-STATUS-CD==,
+                   ==CM-STAT-ACTIVE==    BY ==NM-STAT-ACTIVE==,
+                   ==CM-STAT-RETIRED==   BY ==NM-STAT-RETIRED==.
+
+       FD  MAINT-REPORT
+           RECORDING MODE IS F.
+       01  MAINT-REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-OM-FILE-STATUS       PIC XX VALUE '00'.
+           05  WS-CT-FILE-STATUS       PIC XX VALUE '00'.
+           05  WS-NM-FILE-STATUS       PIC XX VALUE '00'.
+           05  WS-MR-FILE-STATUS       PIC XX VALUE '00'.
+
+       01  WS-OM-EOF-STA               PIC X VALUE 'N'.
+           88  WS-OM-EOF                VALUE 'Y'.
+           88  WS-OM-N-EOF               VALUE 'N'.
+
+       01  WS-CT-EOF-STA               PIC X VALUE 'N'.
+           88  WS-CT-EOF                VALUE 'Y'.
+           88  WS-CT-N-EOF               VALUE 'N'.
+
+      ******************************************************************
+      *    WS-OM-COMPARE-KEY / WS-CT-COMPARE-KEY DRIVE THE MATCH/MERGE *
+      *    COMPARE IN 2000-MERGE-MASTER INSTEAD OF THE COMPANY CODE    *
+      *    FIELDS THEMSELVES.  THEY ARE ONE DIGIT WIDER THAN THE       *
+      *    6-DIGIT COMPANY CODE SO WS-HIGH-KEY CAN NEVER COLLIDE WITH  *
+      *    A LEGAL COMPANY CODE OF 999999 ON EITHER FILE                *
+      ******************************************************************
+       01  WS-HIGH-KEY                 PIC 9(07) VALUE 9999999.
+       01  WS-OM-COMPARE-KEY           PIC 9(07) VALUE ZERO.
+       01  WS-CT-COMPARE-KEY           PIC 9(07) VALUE ZERO.
+
+       01  WS-ABEND-FILE-ID            PIC X(20) VALUE SPACES.
+       01  WS-ABEND-FILE-STATUS        PIC XX    VALUE SPACES.
+
+       01  WS-COMPANY-COUNT-OLD        PIC 9(04) VALUE ZERO.
+       01  WS-COMPANY-COUNT-NEW        PIC 9(04) VALUE ZERO.
+       01  WS-ADD-COUNT                PIC 9(04) VALUE ZERO.
+       01  WS-CHANGE-COUNT             PIC 9(04) VALUE ZERO.
+       01  WS-DELETE-COUNT             PIC 9(04) VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(04) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  RL-ACTION                PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-COMPANY-CODE          PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-COMPANY-NAME          PIC X(10).
+           05  FILLER                  PIC X(30) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-1.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+                   VALUE 'COMPANIES ON OLD MASTER : '.
+           05  TL1-COMPANY-COUNT-OLD    PIC ZZZ9.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+                   VALUE 'COMPANIES ON NEW MASTER : '.
+           05  TL2-COMPANY-COUNT-NEW    PIC ZZZ9.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+                   VALUE 'COMPANIES ADDED         : '.
+           05  TL3-ADD-COUNT            PIC ZZZ9.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-4.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+                   VALUE 'COMPANIES CHANGED       : '.
+           05  TL4-CHANGE-COUNT         PIC ZZZ9.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-5.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+                   VALUE 'COMPANIES DELETED       : '.
+           05  TL5-DELETE-COUNT         PIC ZZZ9.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-6.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(26)
+                   VALUE 'TRANSACTIONS REJECTED   : '.
+           05  TL6-REJECT-COUNT         PIC ZZZ9.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE                                                *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-MERGE-MASTER THRU 2000-EXIT
+                   UNTIL WS-OM-EOF AND WS-CT-EOF
+           PERFORM 3000-PRINT-TOTALS THRU 3000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           OPEN INPUT  OLD-COMPANY-MASTER
+           IF WS-OM-FILE-STATUS NOT = '00'
+               MOVE 'OLD-COMPANY-MASTER' TO WS-ABEND-FILE-ID
+               MOVE WS-OM-FILE-STATUS    TO WS-ABEND-FILE-STATUS
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           OPEN INPUT  COMPANY-TRANS
+           IF WS-CT-FILE-STATUS NOT = '00'
+               MOVE 'COMPANY-TRANS'      TO WS-ABEND-FILE-ID
+               MOVE WS-CT-FILE-STATUS    TO WS-ABEND-FILE-STATUS
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           OPEN OUTPUT NEW-COMPANY-MASTER
+           IF WS-NM-FILE-STATUS NOT = '00'
+               MOVE 'NEW-COMPANY-MASTER' TO WS-ABEND-FILE-ID
+               MOVE WS-NM-FILE-STATUS    TO WS-ABEND-FILE-STATUS
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           OPEN OUTPUT MAINT-REPORT
+           IF WS-MR-FILE-STATUS NOT = '00'
+               MOVE 'MAINT-REPORT'       TO WS-ABEND-FILE-ID
+               MOVE WS-MR-FILE-STATUS    TO WS-ABEND-FILE-STATUS
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+           PERFORM 1200-READ-TRANS      THRU 1200-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-OLD-MASTER.
+           READ OLD-COMPANY-MASTER
+               AT END
+                   SET WS-OM-EOF   TO TRUE
+                   MOVE WS-HIGH-KEY TO WS-OM-COMPARE-KEY
+               NOT AT END
+                   SET WS-OM-N-EOF TO TRUE
+                   ADD 1 TO WS-COMPANY-COUNT-OLD
+                   MOVE OM-COMPANY-CODE TO WS-OM-COMPARE-KEY
+           END-READ
+           .
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-TRANS.
+           READ COMPANY-TRANS
+               AT END
+                   SET WS-CT-EOF   TO TRUE
+                   MOVE WS-HIGH-KEY TO WS-CT-COMPARE-KEY
+               NOT AT END
+                   SET WS-CT-N-EOF TO TRUE
+                   MOVE CT-COMPANY-CODE TO WS-CT-COMPARE-KEY
+           END-READ
+           .
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-MERGE-MASTER - CLASSIC MATCH/MERGE OF THE OLD MASTER   *
+      *    AGAINST THE SORTED TRANSACTION CARDS.  A HIGH-KEY VALUE IS  *
+      *    MOVED INTO EACH KEY ONCE ITS FILE HITS END OF FILE SO THE   *
+      *    COMPARE LOGIC BELOW DRIVES BOTH FILES TO EOF TOGETHER       *
+      ******************************************************************
+       2000-MERGE-MASTER.
+           IF WS-OM-EOF AND WS-CT-EOF
+               NEXT SENTENCE
+           ELSE
+               IF WS-OM-COMPARE-KEY < WS-CT-COMPARE-KEY
+                   PERFORM 2100-KEEP-OLD-RECORD THRU 2100-EXIT
+               ELSE
+                   IF WS-OM-COMPARE-KEY > WS-CT-COMPARE-KEY
+                       PERFORM 2200-PROCESS-ADD THRU 2200-EXIT
+                   ELSE
+                       PERFORM 2300-PROCESS-MATCH THRU 2300-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-KEEP-OLD-RECORD.
+           MOVE OM-COMPANY-CODE TO NM-COMPANY-CODE
+           MOVE OM-COMPANY-NAME TO NM-COMPANY-NAME
+           MOVE OM-STATUS-CD    TO NM-STATUS-CD
+           WRITE NEW-MASTER-RECORD
+           ADD 1 TO WS-COMPANY-COUNT-NEW
+           PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+           .
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-PROCESS-ADD - A TRANSACTION CODE WITH NO MATCHING OLD  *
+      *    MASTER RECORD.  ONLY ACTION A (ADD) IS VALID HERE           *
+      ******************************************************************
+       2200-PROCESS-ADD.
+           IF CT-ACTION-ADD
+               MOVE CT-COMPANY-CODE TO NM-COMPANY-CODE
+               MOVE CT-COMPANY-NAME TO NM-COMPANY-NAME
+               SET  NM-STAT-ACTIVE  TO TRUE
+               WRITE NEW-MASTER-RECORD
+               ADD 1 TO WS-COMPANY-COUNT-NEW
+               ADD 1 TO WS-ADD-COUNT
+               MOVE 'ADD'           TO RL-ACTION
+               MOVE CT-COMPANY-CODE TO RL-COMPANY-CODE
+               MOVE CT-COMPANY-NAME TO RL-COMPANY-NAME
+               PERFORM 2500-PRINT-REPORT-LINE THRU 2500-EXIT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE 'REJECTED'      TO RL-ACTION
+               MOVE CT-COMPANY-CODE TO RL-COMPANY-CODE
+               MOVE CT-COMPANY-NAME TO RL-COMPANY-NAME
+               PERFORM 2500-PRINT-REPORT-LINE THRU 2500-EXIT
+           END-IF
+           PERFORM 1200-READ-TRANS THRU 1200-EXIT
+           .
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-PROCESS-MATCH - THE TRANSACTION CODE MATCHES AN        *
+      *    EXISTING OLD MASTER RECORD.  CHANGE UPDATES THE NAME,       *
+      *    DELETE RETIRES THE COMPANY ON THE NEW MASTER (SOFT DELETE)  *
+      *    SO THE RECORD IS STILL PRESENT BUT IS NO LONGER ACTIVE      *
+      ******************************************************************
+       2300-PROCESS-MATCH.
+           EVALUATE TRUE
+               WHEN CT-ACTION-CHANGE
+                   MOVE OM-COMPANY-CODE TO NM-COMPANY-CODE
+                   MOVE CT-COMPANY-NAME TO NM-COMPANY-NAME
+                   MOVE OM-STATUS-CD    TO NM-STATUS-CD
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO WS-COMPANY-COUNT-NEW
+                   ADD 1 TO WS-CHANGE-COUNT
+                   MOVE 'CHANGE'        TO RL-ACTION
+                   MOVE OM-COMPANY-CODE TO RL-COMPANY-CODE
+                   MOVE CT-COMPANY-NAME TO RL-COMPANY-NAME
+                   PERFORM 2500-PRINT-REPORT-LINE THRU 2500-EXIT
+               WHEN CT-ACTION-DELETE
+                   MOVE OM-COMPANY-CODE TO NM-COMPANY-CODE
+                   MOVE OM-COMPANY-NAME TO NM-COMPANY-NAME
+                   SET  NM-STAT-RETIRED TO TRUE
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO WS-COMPANY-COUNT-NEW
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE 'DELETE'        TO RL-ACTION
+                   MOVE OM-COMPANY-CODE TO RL-COMPANY-CODE
+                   MOVE OM-COMPANY-NAME TO RL-COMPANY-NAME
+                   PERFORM 2500-PRINT-REPORT-LINE THRU 2500-EXIT
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE OM-COMPANY-CODE TO NM-COMPANY-CODE
+                   MOVE OM-COMPANY-NAME TO NM-COMPANY-NAME
+                   MOVE OM-STATUS-CD    TO NM-STATUS-CD
+                   WRITE NEW-MASTER-RECORD
+                   ADD 1 TO WS-COMPANY-COUNT-NEW
+                   MOVE 'REJECTED'      TO RL-ACTION
+                   MOVE OM-COMPANY-CODE TO RL-COMPANY-CODE
+                   MOVE OM-COMPANY-NAME TO RL-COMPANY-NAME
+                   PERFORM 2500-PRINT-REPORT-LINE THRU 2500-EXIT
+           END-EVALUATE
+           PERFORM 1100-READ-OLD-MASTER THRU 1100-EXIT
+           PERFORM 1200-READ-TRANS      THRU 1200-EXIT
+           .
+       2300-EXIT.
+           EXIT.
+
+       2500-PRINT-REPORT-LINE.
+           MOVE SPACES          TO MAINT-REPORT-LINE
+           MOVE WS-REPORT-LINE  TO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+           .
+       2500-EXIT.
+           EXIT.
+
+       3000-PRINT-TOTALS.
+           DISPLAY 'COMPANY MASTER MAINTENANCE RUN COMPLETE'
+           DISPLAY 'COMPANIES ON OLD MASTER  : ' WS-COMPANY-COUNT-OLD
+           DISPLAY 'COMPANIES ON NEW MASTER  : ' WS-COMPANY-COUNT-NEW
+           DISPLAY 'COMPANIES ADDED          : ' WS-ADD-COUNT
+           DISPLAY 'COMPANIES CHANGED        : ' WS-CHANGE-COUNT
+           DISPLAY 'COMPANIES DELETED        : ' WS-DELETE-COUNT
+           DISPLAY 'TRANSACTIONS REJECTED    : ' WS-REJECT-COUNT
+           MOVE WS-COMPANY-COUNT-OLD TO TL1-COMPANY-COUNT-OLD
+           WRITE MAINT-REPORT-LINE FROM WS-TRAILER-LINE-1
+           MOVE WS-COMPANY-COUNT-NEW TO TL2-COMPANY-COUNT-NEW
+           WRITE MAINT-REPORT-LINE FROM WS-TRAILER-LINE-2
+           MOVE WS-ADD-COUNT TO TL3-ADD-COUNT
+           WRITE MAINT-REPORT-LINE FROM WS-TRAILER-LINE-3
+           MOVE WS-CHANGE-COUNT TO TL4-CHANGE-COUNT
+           WRITE MAINT-REPORT-LINE FROM WS-TRAILER-LINE-4
+           MOVE WS-DELETE-COUNT TO TL5-DELETE-COUNT
+           WRITE MAINT-REPORT-LINE FROM WS-TRAILER-LINE-5
+           MOVE WS-REJECT-COUNT TO TL6-REJECT-COUNT
+           WRITE MAINT-REPORT-LINE FROM WS-TRAILER-LINE-6
+           .
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE OLD-COMPANY-MASTER
+           CLOSE COMPANY-TRANS
+           CLOSE NEW-COMPANY-MASTER
+           CLOSE MAINT-REPORT
+           .
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-ABEND - AN INPUT OR OUTPUT FILE FAILED TO OPEN.  THE   *
+      *    FILE NAME AND ITS FILE STATUS ARE DISPLAYED SO THE FAILURE  *
+      *    CAN BE DIAGNOSED FROM THE JOB LOG                           *
+      ******************************************************************
+       9999-ABEND.
+           DISPLAY 'PLAYMNT - UNABLE TO OPEN ' WS-ABEND-FILE-ID
+                   ' - FILE STATUS = ' WS-ABEND-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+       9999-EXIT.
+           EXIT.
