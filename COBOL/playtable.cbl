@@ -0,0 +1,71 @@
+      ******************************************************************
+      *        PROGRAM NAME            : HELLOCOBOL                    *
+      *        DESCRIPTION             : SAYS "HELLO" TO USER IN SPOOL *
+      *        CREDITS                 : EDUCATORS AND TRAINERS        *
+      *        TABLE/ARRAY USING INDEXES                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PLAYTABLE.
+       AUTHOR.         R S MEHTA.
+       INSTALLATION.   BATCH SYSTEMS.
+       DATE-WRITTEN.   2024-02-11.
+       DATE-COMPILED.  2026-08-08.
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2024-02-11  RSM  ORIGINAL VERSION - CALENDAR MONTH           *
+      *                     ABBREVIATION TABLE                         *
+      *    2026-08-08  RSM  EXTENDED THE MONTH TABLE WITH A FISCAL     *
+      *                     PERIOD NUMBER AND FISCAL-YEAR QUARTER PER  *
+      *                     ENTRY (APRIL-MARCH FISCAL YEAR), PLUS A    *
+      *                     LOOKUP PARAGRAPH TO TRANSLATE A CALENDAR   *
+      *                     MONTH INTO ITS FISCAL PERIOD                *
+      *    2026-08-08  RSM  ADDED A DAYS-IN-MONTH TABLE ALONGSIDE      *
+      *                     WS-MONTH, WITH A LEAP-YEAR-AWARE PARAGRAPH *
+      *                     THAT RETURNS THE CORRECT FEBRUARY DAY      *
+      *                     COUNT FOR A GIVEN YEAR                     *
+      *    2026-08-08  RSM  MOVED THE FISCAL TABLE AND ITS TWO LOOKUP  *
+      *                     PARAGRAPHS OUT TO THE FISCTAB/FISCLKUP     *
+      *                     COPYBOOKS SO OTHER PROGRAMS CAN COPY THE   *
+      *                     SAME LOOKUP LOGIC RATHER THAN DUPLICATE    *
+      *                     IT; MAINLINE NOW EXERCISES BOTH LOOKUPS    *
+      *                     FOR THE CURRENT MONTH ONCE THE TABLE IS    *
+      *                     LOADED                                     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+           COPY FISCTAB.
+
+       01 WS-COUNT     PIC 99 VALUE 00.
+       01 WS-EOF-STA   PIC X.
+           88 WS-EOF   VALUE 'Y'.
+           88 WS-N-EOF VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           MOVE 'JAN10431FEB11428MAR12431APR01130MAY02131JUN03130JUL0423
+      -    '1AUG05231SEP06230OCT07331NOV08330DEC09331' TO WS-YEAR
+           DISPLAY 'RANDOM'
+           PERFORM SHOW-MONTH-PARA VARYING I FROM 1 BY 1 UNTIL I > 12
+           MOVE 1 TO WS-LOOKUP-MONTH-NBR
+           PERFORM LOOKUP-FISCAL-PERIOD
+           DISPLAY 'FISCAL PERIOD FOR MONTH 1 : '
+                   WS-LOOKUP-FISCAL-PERIOD
+           DISPLAY 'FISCAL QUARTER FOR MONTH 1: ' WS-LOOKUP-FISCAL-QTR
+           MOVE 2026 TO WS-LOOKUP-YEAR
+           PERFORM CALC-DAYS-IN-FEBRUARY
+           DISPLAY 'DAYS IN FEBRUARY ' WS-LOOKUP-YEAR ' : '
+                   WS-DAYS-IN-MONTH(2)
+           STOP RUN
+           .
+
+       SHOW-MONTH-PARA.
+           DISPLAY WS-MONTH(I)
+           .
+
+           COPY FISCLKUP.
