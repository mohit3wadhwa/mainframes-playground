@@ -0,0 +1,276 @@
+      ******************************************************************
+      *        PROGRAM NAME            : PLAYRECN                      *
+      *        DESCRIPTION             : COMPANY CODE RECONCILIATION - *
+      *                                  CROSS-REFERENCES A TRANSACTION*
+      *                                  FILE'S COMPANY CODES AGAINST  *
+      *                                  THE COMPANY MASTER AND LISTS  *
+      *                                  ANY CODE WITH NO MASTER MATCH *
+      *        CREDITS                 : EDUCATORS AND TRAINERS        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PLAYRECN.
+       AUTHOR.         R S MEHTA.
+       INSTALLATION.   BATCH SYSTEMS.
+       DATE-WRITTEN.   2026-08-08.
+       DATE-COMPILED.  2026-08-08.
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ----------------------------------------------------------- *
+      *    2026-08-08  RSM  INITIAL VERSION - THE COMPANY MASTER IS    *
+      *                     LOADED INTO A TABLE AND SEARCHED FOR EACH  *
+      *                     TRANSACTION CODE SINCE THE TRANSACTION     *
+      *                     FILE IS NOT NECESSARILY IN COMPANY CODE    *
+      *                     SEQUENCE                                   *
+      *    2026-08-08  RSM  1100-LOAD-COMPANY-TABLE NOW REJECTS A      *
+      *                     COMPANY MASTER RECORD ONCE THE TABLE IS    *
+      *                     FULL INSTEAD OF SUBSCRIPTING PAST IT, AND  *
+      *                     ONLY LOADS ACTIVE COMPANIES - A TRANSACTION*
+      *                     AGAINST A RETIRED COMPANY NOW REPORTS AS   *
+      *                     AN EXCEPTION LIKE ANY OTHER UNKNOWN CODE   *
+      *    2026-08-08  RSM  ADDED FILE STATUS CHECKS AFTER EACH OPEN   *
+      *                     IN 1000-INITIALIZE, WITH A NEW 9999-ABEND  *
+      *                     PARAGRAPH, SO A MISSING OR MISALLOCATED    *
+      *                     DATASET ABENDS WITH A DIAGNOSTIC INSTEAD   *
+      *                     OF READING AN UNOPENED FILE                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-MASTER     ASSIGN TO COMPMAST
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-CM-FILE-STATUS.
+
+           SELECT RECON-TRANS        ASSIGN TO RECNTRAN
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-TR-FILE-STATUS.
+
+           SELECT RECON-REPORT       ASSIGN TO RECNRPT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS WS-RR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-MASTER
+           RECORDING MODE IS F.
+           COPY COMPREC.
+
+       FD  RECON-TRANS
+           RECORDING MODE IS F.
+           COPY RECNTRN.
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY COMPTAB.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CM-FILE-STATUS       PIC XX VALUE '00'.
+           05  WS-TR-FILE-STATUS       PIC XX VALUE '00'.
+           05  WS-RR-FILE-STATUS       PIC XX VALUE '00'.
+
+       01  WS-ABEND-FILE-ID            PIC X(20) VALUE SPACES.
+       01  WS-ABEND-FILE-STATUS        PIC XX    VALUE SPACES.
+
+       01  WS-CM-EOF-STA               PIC X VALUE 'N'.
+           88  WS-CM-EOF                VALUE 'Y'.
+           88  WS-CM-N-EOF               VALUE 'N'.
+
+       01  WS-TR-EOF-STA               PIC X VALUE 'N'.
+           88  WS-TR-EOF                VALUE 'Y'.
+           88  WS-TR-N-EOF               VALUE 'N'.
+
+       01  WS-MATCH-SW                 PIC X VALUE 'N'.
+           88  WS-MATCH-FOUND           VALUE 'Y'.
+           88  WS-MATCH-NOT-FOUND       VALUE 'N'.
+
+       01  WS-TRANS-COUNT              PIC 9(06) VALUE ZERO.
+       01  WS-MATCH-COUNT              PIC 9(06) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(06) VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+                   VALUE 'COMPANY CODE RECONCILIATION EXCEPTIONS'.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'TRANS ID'.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE 'COMPANY CODE'.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'TRANS DATE'.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  EL-TRANS-ID             PIC 9(08).
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  EL-COMPANY-CODE         PIC 9(06).
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  EL-TRANS-DATE           PIC 9(08).
+           05  FILLER                  PIC X(24) VALUE
+                   'NO COMPANY MASTER MATCH'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE                                                *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+                   UNTIL WS-TR-EOF
+           PERFORM 3000-PRINT-TOTALS THRU 3000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           OPEN INPUT  COMPANY-MASTER
+           IF WS-CM-FILE-STATUS NOT = '00'
+               MOVE 'COMPANY-MASTER' TO WS-ABEND-FILE-ID
+               MOVE WS-CM-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           OPEN INPUT  RECON-TRANS
+           IF WS-TR-FILE-STATUS NOT = '00'
+               MOVE 'RECON-TRANS' TO WS-ABEND-FILE-ID
+               MOVE WS-TR-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           OPEN OUTPUT RECON-REPORT
+           IF WS-RR-FILE-STATUS NOT = '00'
+               MOVE 'RECON-REPORT' TO WS-ABEND-FILE-ID
+               MOVE WS-RR-FILE-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           PERFORM 1100-LOAD-COMPANY-TABLE THRU 1100-EXIT
+                   UNTIL WS-CM-EOF
+           PERFORM 1200-READ-TRANS THRU 1200-EXIT
+           DISPLAY WS-HEADING-LINE-1
+           DISPLAY WS-HEADING-LINE-2
+           MOVE SPACES TO RECON-REPORT-LINE
+           MOVE WS-HEADING-LINE-1 TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           MOVE WS-HEADING-LINE-2 TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           .
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-LOAD-COMPANY-TABLE - PRIMED READ-UNTIL-EOF LOAD OF THE *
+      *    COMPANY MASTER INTO THE IN-MEMORY TABLE.  A RETIRED (SOFT-  *
+      *    DELETED) COMPANY IS NOT LOADED, SO A TRANSACTION AGAINST A  *
+      *    RETIRED COMPANY REPORTS AS AN EXCEPTION LIKE ANY OTHER      *
+      *    UNKNOWN CODE                                                *
+      ******************************************************************
+       1100-LOAD-COMPANY-TABLE.
+           READ COMPANY-MASTER
+               AT END
+                   SET WS-CM-EOF TO TRUE
+               NOT AT END
+                   IF CM-STAT-ACTIVE
+                       IF WS-COMPANY-COUNT NOT < 100
+                           DISPLAY 'PLAYRECN - COMPANY TABLE FULL AT '
+                                   '100 ACTIVE ENTRIES - RAISE THE '
+                                   'WS-COMPANY TABLE CEILING IN '
+                                   'COMPTAB AND RECOMPILE'
+                           MOVE 16 TO RETURN-CODE
+                           CLOSE COMPANY-MASTER
+                           CLOSE RECON-TRANS
+                           CLOSE RECON-REPORT
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-COMPANY-COUNT
+                       MOVE CM-COMPANY-CODE TO
+                               WS-COMPANY-CODE(WS-COMPANY-COUNT)
+                       MOVE CM-COMPANY-NAME TO
+                               WS-COMPANY-NAME(WS-COMPANY-COUNT)
+                   END-IF
+           END-READ
+           .
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-TRANS.
+           READ RECON-TRANS
+               AT END
+                   SET WS-TR-EOF TO TRUE
+               NOT AT END
+                   SET WS-TR-N-EOF TO TRUE
+                   ADD 1 TO WS-TRANS-COUNT
+           END-READ
+           .
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-TRANS - SEARCH THE COMPANY TABLE FOR THE       *
+      *    TRANSACTION'S COMPANY CODE; A CODE THAT IS NOT FOUND IS AN  *
+      *    EXCEPTION AND IS WRITTEN TO THE RECONCILIATION REPORT       *
+      ******************************************************************
+       2000-PROCESS-TRANS.
+           SET WS-MATCH-NOT-FOUND TO TRUE
+           SET WS-COMPANY-NDX TO 1
+           SEARCH WS-COMPANY
+               AT END
+                   SET WS-MATCH-NOT-FOUND TO TRUE
+               WHEN WS-COMPANY-CODE(WS-COMPANY-NDX) = RT-COMPANY-CODE
+                   SET WS-MATCH-FOUND TO TRUE
+           END-SEARCH
+           IF WS-MATCH-FOUND
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               PERFORM 2100-PRINT-EXCEPTION THRU 2100-EXIT
+           END-IF
+           PERFORM 1200-READ-TRANS THRU 1200-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-PRINT-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE RT-TRANS-ID     TO EL-TRANS-ID
+           MOVE RT-COMPANY-CODE TO EL-COMPANY-CODE
+           MOVE RT-TRANS-DATE   TO EL-TRANS-DATE
+           DISPLAY WS-EXCEPTION-LINE
+           MOVE SPACES          TO RECON-REPORT-LINE
+           MOVE WS-EXCEPTION-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           .
+       2100-EXIT.
+           EXIT.
+
+       3000-PRINT-TOTALS.
+           DISPLAY 'COMPANY CODE RECONCILIATION RUN COMPLETE'
+           DISPLAY 'TRANSACTIONS READ       : ' WS-TRANS-COUNT
+           DISPLAY 'TRANSACTIONS MATCHED    : ' WS-MATCH-COUNT
+           DISPLAY 'TRANSACTIONS EXCEPTIONS : ' WS-EXCEPTION-COUNT
+           .
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE COMPANY-MASTER
+           CLOSE RECON-TRANS
+           CLOSE RECON-REPORT
+           .
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-ABEND - AN INPUT OR OUTPUT FILE FAILED TO OPEN.  THE   *
+      *    FILE NAME AND ITS FILE STATUS ARE DISPLAYED SO THE FAILURE  *
+      *    CAN BE DIAGNOSED FROM THE JOB LOG                           *
+      ******************************************************************
+       9999-ABEND.
+           DISPLAY 'PLAYRECN - UNABLE TO OPEN ' WS-ABEND-FILE-ID
+                   ' - FILE STATUS = ' WS-ABEND-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+       9999-EXIT.
+           EXIT.
