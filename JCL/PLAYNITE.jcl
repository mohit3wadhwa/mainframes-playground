@@ -0,0 +1,39 @@
+//PLAYNITE JOB (ACCTNO),'RSM BATCH SUPPORT',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  NIGHTLY COMPANY MASTER PROCESSING STREAM                        *
+//*                                                                   *
+//*  STEP010  PLAYTABLE - REBUILDS THE FISCAL CALENDAR TABLE IN       *
+//*           WORKING STORAGE (NO PERMANENT DATASETS)                 *
+//*  STEP020  PLAYTAB2  - LOADS THE COMPANY MASTER, PRINTS THE        *
+//*           COMPANY MASTER LISTING, WRITES THE AUDIT LOG AND        *
+//*           MAINTAINS THE RESTART-CONTROL CHECKPOINT DATASET        *
+//*                                                                   *
+//*  STEP020 RUNS ONLY IF STEP010 COMPLETED WITH A ZERO RETURN CODE   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=PLAYTABLE
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//*********************************************************************
+//*  COMPMAST - COMPANY MASTER FILE (INPUT)                          *
+//*  AUDITLOG - AUDIT TRAIL, ONE NEW GENERATION PER RUN               *
+//*  RESTCTL  - CHECKPOINT/RESTART CONTROL RECORD (PERSISTENT)        *
+//*  COMPRPT  - COMPANY MASTER LISTING, ONE NEW GENERATION PER RUN    *
+//*********************************************************************
+//STEP020  EXEC PGM=PLAYTAB2,COND=(0,NE)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//COMPMAST DD  DSN=PROD.COMPANY.MASTER,DISP=SHR
+//AUDITLOG DD  DSN=PROD.COMPANY.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//RESTCTL  DD  DSN=PROD.COMPANY.RESTCTL,DISP=OLD
+//COMPRPT  DD  DSN=PROD.COMPANY.LISTING(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
